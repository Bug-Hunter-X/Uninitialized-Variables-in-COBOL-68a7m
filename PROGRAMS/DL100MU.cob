@@ -0,0 +1,370 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    DL100MU.
+000120 AUTHOR.        J. WHITFIELD.
+000130 INSTALLATION.  DAILY LEDGER PROCESSING.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------*
+000170* REMARKS.                                                      *
+000180*   ONLINE MAINTENANCE TRANSACTION FOR THE DL100MT FILE.         *
+000190*   LETS OPERATIONS ADD, CHANGE, INQUIRE, OR DELETE THE          *
+000200*   PRIMARY/CONTROL OVERRIDE VALUES DL100MN PICKS UP FOR A       *
+000210*   GIVEN CUSTOMER, SO A DAY-TO-DAY VALUE CORRECTION DOES NOT    *
+000220*   REQUIRE A PROGRAM CHANGE AND A RECOMPILE.                    *
+000230*                                                                *
+000240* MODIFICATION HISTORY.                                         *
+000250*   2026-08-09  JW  INITIAL VERSION.                             *
+000260*   2026-08-09  JW  ADDED 1050-REINITIALIZE-WORK-AREAS SO THE    *
+000270*                   SCREEN WORK AREA STARTS CLEAN THE FIRST TIME *
+000280*                   2100-DISPLAY-SCREEN RUNS, BEFORE ANY         *
+000290*                   TRANSACTION HAS BEEN KEYED.  2050 IS NOT     *
+000300*                   PERFORMED AGAIN AFTER THAT - 2200-ACCEPT-    *
+000310*                   SCREEN OVERWRITES EVERY SCREEN FIELD EACH    *
+000320*                   ITERATION, AND INQUIRE DELIBERATELY LEAVES   *
+000330*                   THE LOOKED-UP VALUES IN PLACE SO THE         *
+000340*                   FOLLOWING 2100-DISPLAY-SCREEN CAN SHOW THEM. *
+000350*   2026-08-09  JW  ADDED 2250-VALIDATE-MAINTENANCE-INPUT.       *
+000360*                   THE SCREEN TOOK WSM-ACTIVE-SW AND THE        *
+000370*                   OVERRIDE FIELDS WITH NO EDIT AT ALL, SO AN   *
+000380*                   ACTIVE=Y ROW WITH BLANK OVERRIDES COULD BE   *
+000390*                   WRITTEN AND AN ACTIVE-SW VALUE OTHER THAN    *
+000400*                   Y/N COULD BE STORED.  2300-ADD-RECORD AND    *
+000410*                   2400-CHANGE-RECORD NOW CALL THE NEW          *
+000420*                   PARAGRAPH BEFORE WRITE/REWRITE AND REJECT    *
+000430*                   THE TRANSACTION IF IT FAILS.                 *
+000440*   2026-08-09  JW  THE SCREEN TOOK EACH OVERRIDE AS ONE 100-    *
+000450*                   BYTE FREE-TEXT FIELD, BUT DL100MN READS A    *
+000460*                   CUSTOMER ID/AMOUNT PAIR OUT OF THE SAME      *
+000470*                   BYTES ONCE AN OVERRIDE IS APPLIED - AN       *
+000480*                   OPERATOR ENTRY THAT DID NOT HAPPEN TO MATCH  *
+000490*                   THAT SUB-LAYOUT SILENTLY CORRUPTED THE       *
+000500*                   DOWNSTREAM EXTRACT.  DL100MT NOW CARRIES A   *
+000510*                   10-LEVEL REDEFINES OVER EACH OVERRIDE, THE   *
+000520*                   SAME WAY DL100TR ALREADY DOES FOR THE FEED,  *
+000530*                   AND THE SCREEN ACCEPTS THE CUSTOMER ID AND   *
+000540*                   AMOUNT AS SEPARATE FIELDS.                   *
+000550*                   2250-VALIDATE-MAINTENANCE-INPUT NOW CHECKS   *
+000560*                   THOSE FIELDS DIRECTLY INSTEAD OF TESTING THE *
+000570*                   OVERRIDE BLOB FOR SPACES.                    *
+000580*--------------------------------------------------------------*
+000590 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000610 SOURCE-COMPUTER.   IBM-370.
+000620 OBJECT-COMPUTER.   IBM-370.
+000630 INPUT-OUTPUT SECTION.
+000640 FILE-CONTROL.
+000650     SELECT MAINTENANCE-FILE ASSIGN TO MAINT
+000660         ORGANIZATION IS INDEXED
+000670         ACCESS MODE IS RANDOM
+000680         RECORD KEY IS MT-CUSTOMER-ID
+000690         FILE STATUS IS WS-MAINT-FILE-STATUS.
+000700 DATA DIVISION.
+000710 FILE SECTION.
+000720 FD  MAINTENANCE-FILE
+000730     LABEL RECORDS ARE STANDARD.
+000740     COPY DL100MT.
+000750 WORKING-STORAGE SECTION.
+000760*--------------------------------------------------------------*
+000770* FIELD-LEVEL INITIALIZATION STANDARD - SEE DL100MN FOR THE     *
+000780* FULL STATEMENT OF THE RULE.  THE SCREEN WORK AREA BELOW IS A  *
+000790* COPY OF THE DL100MT LAYOUT, WHICH CARRIES NO VALUE CLAUSES OF *
+000800* ITS OWN (IT IS SHARED WITH THE FD RECORD), SO 1050 EXPLICITLY *
+000810* CLEARS IT AT THE TOP OF EVERY TRANSACTION.                    *
+000820*--------------------------------------------------------------*
+000830* RUN CONTROL SWITCHES                                          *
+000840*--------------------------------------------------------------*
+000850 01  WS-MAINT-FILE-STATUS     PIC X(02) VALUE '00'.
+000860 01  WS-EXIT-SW               PIC X(01) VALUE 'N'.
+000870     88  WS-DONE                        VALUE 'Y'.
+000880     88  WS-NOT-DONE                    VALUE 'N'.
+000890 01  WS-INPUT-VALID-SW        PIC X(01) VALUE 'Y'.
+000900     88  WS-INPUT-VALID                 VALUE 'Y'.
+000910     88  WS-INPUT-INVALID               VALUE 'N'.
+000920*--------------------------------------------------------------*
+000930* SCREEN INPUT FIELDS                                           *
+000940*--------------------------------------------------------------*
+000950 01  WS-FUNCTION-CODE         PIC X(01) VALUE SPACES.
+000960     88  WS-FUNC-ADD                    VALUE 'A'.
+000970     88  WS-FUNC-CHANGE                 VALUE 'C'.
+000980     88  WS-FUNC-INQUIRE                VALUE 'I'.
+000990     88  WS-FUNC-DELETE                 VALUE 'D'.
+001000     88  WS-FUNC-EXIT                   VALUE 'X'.
+001010     88  WS-FUNC-VALID          VALUES 'A' 'C' 'I' 'D' 'X'.
+001020 01  WS-MESSAGE-TEXT           PIC X(40) VALUE SPACES.
+001030*--------------------------------------------------------------*
+001040* SCREEN WORK AREA - A SECOND COPY OF DL100MT WITH THE MT-      *
+001050* PREFIX REPLACED SO IT CAN COEXIST WITH THE FD RECORD.         *
+001060*--------------------------------------------------------------*
+001070     COPY DL100MT REPLACING
+001080         ==MT-MAINTENANCE-RECORD==
+001090             BY ==WSM-MAINTENANCE-RECORD==
+001100         ==MT-CUSTOMER-ID==
+001110             BY ==WSM-CUSTOMER-ID==
+001120         ==MT-AREA-1-OVERRIDE==
+001130             BY ==WSM-AREA-1-OVERRIDE==
+001140         ==MT-AREA-1-DETAIL==
+001150             BY ==WSM-AREA-1-DETAIL==
+001160         ==MO1-CUSTOMER-ID==
+001170             BY ==WSM-AREA-1-CUSTOMER-ID==
+001180         ==MO1-AMOUNT==
+001190             BY ==WSM-AREA-1-AMOUNT==
+001200         ==MT-AREA-2-OVERRIDE==
+001210             BY ==WSM-AREA-2-OVERRIDE==
+001220         ==MT-AREA-2-DETAIL==
+001230             BY ==WSM-AREA-2-DETAIL==
+001240         ==MO2-CUSTOMER-ID==
+001250             BY ==WSM-AREA-2-CUSTOMER-ID==
+001260         ==MO2-AMOUNT==
+001270             BY ==WSM-AREA-2-AMOUNT==
+001280         ==MT-ACTIVE-SW==
+001290             BY ==WSM-ACTIVE-SW==
+001300         ==MT-ACTIVE==
+001310             BY ==WSM-ACTIVE==
+001320         ==MT-INACTIVE==
+001330             BY ==WSM-INACTIVE==
+001340         ==MT-LAST-UPDATE-DATE==
+001350             BY ==WSM-LAST-UPDATE-DATE==
+001360         ==MT-LAST-UPDATE-USER==
+001370             BY ==WSM-LAST-UPDATE-USER==.
+001380 PROCEDURE DIVISION.
+001390*================================================================*
+001400* 0000-MAINLINE-CONTROL                                          *
+001410*================================================================*
+001420 0000-MAINLINE-CONTROL.
+001430     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001440     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+001450         UNTIL WS-DONE.
+001460     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001470     GOBACK.
+001480 0000-EXIT.
+001490     EXIT.
+001500*================================================================*
+001510* 1000-INITIALIZE - CREATE THE MAINTENANCE FILE THE FIRST TIME   *
+001520* THIS TRANSACTION RUNS                                          *
+001530*================================================================*
+001540 1000-INITIALIZE.
+001550     PERFORM 1050-REINITIALIZE-WORK-AREAS THRU 1050-EXIT.
+001560     OPEN I-O MAINTENANCE-FILE.
+001570     IF WS-MAINT-FILE-STATUS NOT = '00'
+001580         OPEN OUTPUT MAINTENANCE-FILE
+001590         CLOSE MAINTENANCE-FILE
+001600         OPEN I-O MAINTENANCE-FILE
+001610     END-IF.
+001620 1000-EXIT.
+001630     EXIT.
+001640*================================================================*
+001650* 1050-REINITIALIZE-WORK-AREAS - RE-APPLY THE PROGRAM'S DEFAULT  *
+001660* VALUES TO EVERY WORKING AREA BEFORE THE RUN STARTS             *
+001670*================================================================*
+001680 1050-REINITIALIZE-WORK-AREAS.
+001690     MOVE '00' TO WS-MAINT-FILE-STATUS.
+001700     SET WS-NOT-DONE TO TRUE.
+001710     MOVE SPACES TO WS-FUNCTION-CODE.
+001720     MOVE SPACES TO WS-MESSAGE-TEXT.
+001730     SET WS-INPUT-VALID TO TRUE.
+001740     PERFORM 2050-CLEAR-SCREEN-AREA THRU 2050-EXIT.
+001750 1050-EXIT.
+001760     EXIT.
+001770*================================================================*
+001780* 2000-PROCESS-TRANSACTION - DISPLAY THE SCREEN, ACCEPT ONE      *
+001790* FUNCTION REQUEST, AND ROUTE IT TO THE PROPER PARAGRAPH         *
+001800*================================================================*
+001810 2000-PROCESS-TRANSACTION.
+001820     PERFORM 2100-DISPLAY-SCREEN THRU 2100-EXIT.
+001830     PERFORM 2200-ACCEPT-SCREEN THRU 2200-EXIT.
+001840     IF NOT WS-FUNC-VALID
+001850         MOVE 'INVALID FUNCTION - USE A, C, I, D OR X' TO
+001860             WS-MESSAGE-TEXT
+001870         GO TO 2000-EXIT
+001880     END-IF.
+001890     EVALUATE TRUE
+001900         WHEN WS-FUNC-ADD
+001910             PERFORM 2300-ADD-RECORD THRU 2300-EXIT
+001920         WHEN WS-FUNC-CHANGE
+001930             PERFORM 2400-CHANGE-RECORD THRU 2400-EXIT
+001940         WHEN WS-FUNC-INQUIRE
+001950             PERFORM 2500-INQUIRE-RECORD THRU 2500-EXIT
+001960         WHEN WS-FUNC-DELETE
+001970             PERFORM 2600-DELETE-RECORD THRU 2600-EXIT
+001980         WHEN WS-FUNC-EXIT
+001990             SET WS-DONE TO TRUE
+002000     END-EVALUATE.
+002010 2000-EXIT.
+002020     EXIT.
+002030*================================================================*
+002040* 2050-CLEAR-SCREEN-AREA - RESET THE SCREEN WORK AREA TO ITS     *
+002050* DEFAULT VALUES SO ONE TRANSACTION NEVER SEES ANOTHER'S INPUT   *
+002060*================================================================*
+002070 2050-CLEAR-SCREEN-AREA.
+002080     MOVE SPACES TO WSM-CUSTOMER-ID.
+002090     MOVE SPACES TO WSM-AREA-1-OVERRIDE.
+002100     MOVE SPACES TO WSM-AREA-2-OVERRIDE.
+002110     MOVE 'N' TO WSM-ACTIVE-SW.
+002120     MOVE ZERO TO WSM-LAST-UPDATE-DATE.
+002130     MOVE SPACES TO WSM-LAST-UPDATE-USER.
+002140 2050-EXIT.
+002150     EXIT.
+002160*================================================================*
+002170* 2100-DISPLAY-SCREEN - SHOW THE CURRENT SCREEN WORK AREA AND    *
+002180* ANY MESSAGE FROM THE LAST TRANSACTION                          *
+002190*================================================================*
+002200 2100-DISPLAY-SCREEN.
+002210     DISPLAY '----------------------------------------------'.
+002220     DISPLAY 'DL100MU - DL100MT AREA-VALUE MAINTENANCE'.
+002230     DISPLAY 'FUNCTION (A=ADD C=CHANGE I=INQUIRE D=DELETE '
+002240             'X=EXIT): ' WS-FUNCTION-CODE.
+002250     DISPLAY 'CUSTOMER ID............: ' WSM-CUSTOMER-ID.
+002260     DISPLAY 'AREA-1 OVERRIDE CUST ID: ' WSM-AREA-1-CUSTOMER-ID.
+002270     DISPLAY 'AREA-1 OVERRIDE AMOUNT.: ' WSM-AREA-1-AMOUNT.
+002280     DISPLAY 'AREA-2 OVERRIDE CUST ID: ' WSM-AREA-2-CUSTOMER-ID.
+002290     DISPLAY 'AREA-2 OVERRIDE AMOUNT.: ' WSM-AREA-2-AMOUNT.
+002300     DISPLAY 'ACTIVE (Y/N)...........: ' WSM-ACTIVE-SW.
+002310     DISPLAY 'UPDATED BY.............: ' WSM-LAST-UPDATE-USER.
+002320     DISPLAY 'MESSAGE: ' WS-MESSAGE-TEXT.
+002330 2100-EXIT.
+002340     EXIT.
+002350*================================================================*
+002360* 2200-ACCEPT-SCREEN - READ THE NEXT FUNCTION REQUEST FROM THE   *
+002370* OPERATOR                                                       *
+002380*================================================================*
+002390 2200-ACCEPT-SCREEN.
+002400     MOVE SPACES TO WS-MESSAGE-TEXT.
+002410     ACCEPT WS-FUNCTION-CODE FROM CONSOLE.
+002420     IF WS-FUNC-EXIT
+002430         GO TO 2200-EXIT
+002440     END-IF.
+002450     ACCEPT WSM-CUSTOMER-ID FROM CONSOLE.
+002460     ACCEPT WSM-AREA-1-CUSTOMER-ID FROM CONSOLE.
+002470     ACCEPT WSM-AREA-1-AMOUNT FROM CONSOLE.
+002480     ACCEPT WSM-AREA-2-CUSTOMER-ID FROM CONSOLE.
+002490     ACCEPT WSM-AREA-2-AMOUNT FROM CONSOLE.
+002500     ACCEPT WSM-ACTIVE-SW FROM CONSOLE.
+002510     ACCEPT WSM-LAST-UPDATE-USER FROM CONSOLE.
+002520 2200-EXIT.
+002530     EXIT.
+002540*================================================================*
+002550* 2250-VALIDATE-MAINTENANCE-INPUT - EDIT THE OPERATOR'S ENTRY    *
+002560* BEFORE IT CAN REACH A WRITE OR REWRITE.  WSM-ACTIVE-SW MUST    *
+002570* BE EXACTLY 'Y' OR 'N' - DL100MN'S OVERRIDE LOGIC TESTS THE     *
+002580* MT-ACTIVE CONDITION-NAME DIRECTLY, AND AN UNEDITED VALUE WOULD *
+002590* LEAVE BOTH MT-ACTIVE AND MT-INACTIVE FALSE.  AN ACTIVE ROW     *
+002600* ALSO MAY NOT CARRY A BLANK OVERRIDE CUSTOMER ID OR A           *
+002610* NON-NUMERIC OVERRIDE AMOUNT, OR DL100MN'S 5000-WRITE-EXTRACT-  *
+002620* RECORD PICKS UP GARBAGE WHEN IT READS WS-A1-CUSTOMER-ID/       *
+002630* WS-A1-AMOUNT OUT OF THE SAME BYTES.                            *
+002640*================================================================*
+002650 2250-VALIDATE-MAINTENANCE-INPUT.
+002660     SET WS-INPUT-VALID TO TRUE.
+002670     IF WSM-ACTIVE-SW NOT = 'Y' AND WSM-ACTIVE-SW NOT = 'N'
+002680         MOVE 'ACTIVE MUST BE Y OR N' TO WS-MESSAGE-TEXT
+002690         SET WS-INPUT-INVALID TO TRUE
+002700         GO TO 2250-EXIT
+002710     END-IF.
+002720     IF WSM-ACTIVE-SW NOT = 'Y'
+002730         GO TO 2250-EXIT
+002740     END-IF.
+002750     IF WSM-AREA-1-CUSTOMER-ID = SPACES OR
+002760             WSM-AREA-2-CUSTOMER-ID = SPACES
+002770         MOVE 'ACTIVE ROW NEEDS BOTH OVERRIDE CUSTOMER IDS' TO
+002780             WS-MESSAGE-TEXT
+002790         SET WS-INPUT-INVALID TO TRUE
+002800         GO TO 2250-EXIT
+002810     END-IF.
+002820     IF WSM-AREA-1-AMOUNT NOT NUMERIC OR
+002830             WSM-AREA-2-AMOUNT NOT NUMERIC
+002840         MOVE 'ACTIVE ROW NEEDS BOTH OVERRIDE AMOUNTS NUMERIC' TO
+002850             WS-MESSAGE-TEXT
+002860         SET WS-INPUT-INVALID TO TRUE
+002870         GO TO 2250-EXIT
+002880     END-IF.
+002890 2250-EXIT.
+002900     EXIT.
+002910*================================================================*
+002920* 2300-ADD-RECORD - WRITE A NEW DL100MT ROW FOR THIS CUSTOMER    *
+002930*================================================================*
+002940 2300-ADD-RECORD.
+002950     PERFORM 2250-VALIDATE-MAINTENANCE-INPUT THRU 2250-EXIT.
+002960     IF WS-INPUT-INVALID
+002970         GO TO 2300-EXIT
+002980     END-IF.
+002990     MOVE WSM-CUSTOMER-ID TO MT-CUSTOMER-ID.
+003000     MOVE WSM-AREA-1-OVERRIDE TO MT-AREA-1-OVERRIDE.
+003010     MOVE WSM-AREA-2-OVERRIDE TO MT-AREA-2-OVERRIDE.
+003020     MOVE WSM-ACTIVE-SW TO MT-ACTIVE-SW.
+003030     MOVE WSM-LAST-UPDATE-USER TO MT-LAST-UPDATE-USER.
+003040     ACCEPT MT-LAST-UPDATE-DATE FROM DATE YYYYMMDD.
+003050     WRITE MT-MAINTENANCE-RECORD
+003060         INVALID KEY
+003070             MOVE 'CUSTOMER ID ALREADY ON FILE - USE CHANGE' TO
+003080                 WS-MESSAGE-TEXT
+003090         NOT INVALID KEY
+003100             MOVE 'RECORD ADDED' TO WS-MESSAGE-TEXT
+003110     END-WRITE.
+003120 2300-EXIT.
+003130     EXIT.
+003140*================================================================*
+003150* 2400-CHANGE-RECORD - REWRITE AN EXISTING DL100MT ROW           *
+003160*================================================================*
+003170 2400-CHANGE-RECORD.
+003180     MOVE WSM-CUSTOMER-ID TO MT-CUSTOMER-ID.
+003190     READ MAINTENANCE-FILE
+003200         INVALID KEY
+003210             MOVE 'CUSTOMER ID NOT ON FILE' TO WS-MESSAGE-TEXT
+003220             GO TO 2400-EXIT
+003230     END-READ.
+003240     PERFORM 2250-VALIDATE-MAINTENANCE-INPUT THRU 2250-EXIT.
+003250     IF WS-INPUT-INVALID
+003260         GO TO 2400-EXIT
+003270     END-IF.
+003280     MOVE WSM-AREA-1-OVERRIDE TO MT-AREA-1-OVERRIDE.
+003290     MOVE WSM-AREA-2-OVERRIDE TO MT-AREA-2-OVERRIDE.
+003300     MOVE WSM-ACTIVE-SW TO MT-ACTIVE-SW.
+003310     MOVE WSM-LAST-UPDATE-USER TO MT-LAST-UPDATE-USER.
+003320     ACCEPT MT-LAST-UPDATE-DATE FROM DATE YYYYMMDD.
+003330     REWRITE MT-MAINTENANCE-RECORD
+003340         INVALID KEY
+003350             MOVE 'REWRITE FAILED' TO WS-MESSAGE-TEXT
+003360         NOT INVALID KEY
+003370             MOVE 'RECORD CHANGED' TO WS-MESSAGE-TEXT
+003380     END-REWRITE.
+003390 2400-EXIT.
+003400     EXIT.
+003410*================================================================*
+003420* 2500-INQUIRE-RECORD - DISPLAY AN EXISTING DL100MT ROW          *
+003430*================================================================*
+003440 2500-INQUIRE-RECORD.
+003450     MOVE WSM-CUSTOMER-ID TO MT-CUSTOMER-ID.
+003460     READ MAINTENANCE-FILE
+003470         INVALID KEY
+003480             MOVE 'CUSTOMER ID NOT ON FILE' TO WS-MESSAGE-TEXT
+003490             GO TO 2500-EXIT
+003500     END-READ.
+003510     MOVE MT-AREA-1-OVERRIDE TO WSM-AREA-1-OVERRIDE.
+003520     MOVE MT-AREA-2-OVERRIDE TO WSM-AREA-2-OVERRIDE.
+003530     MOVE MT-ACTIVE-SW TO WSM-ACTIVE-SW.
+003540     MOVE MT-LAST-UPDATE-DATE TO WSM-LAST-UPDATE-DATE.
+003550     MOVE MT-LAST-UPDATE-USER TO WSM-LAST-UPDATE-USER.
+003560     MOVE 'RECORD DISPLAYED' TO WS-MESSAGE-TEXT.
+003570 2500-EXIT.
+003580     EXIT.
+003590*================================================================*
+003600* 2600-DELETE-RECORD - REMOVE A DL100MT ROW                      *
+003610*================================================================*
+003620 2600-DELETE-RECORD.
+003630     MOVE WSM-CUSTOMER-ID TO MT-CUSTOMER-ID.
+003640     DELETE MAINTENANCE-FILE
+003650         INVALID KEY
+003660             MOVE 'CUSTOMER ID NOT ON FILE' TO WS-MESSAGE-TEXT
+003670         NOT INVALID KEY
+003680             MOVE 'RECORD DELETED' TO WS-MESSAGE-TEXT
+003690     END-DELETE.
+003700 2600-EXIT.
+003710     EXIT.
+003720*================================================================*
+003730* 9000-TERMINATE - CLOSE THE FILE AND END THE TRANSACTION        *
+003740*================================================================*
+003750 9000-TERMINATE.
+003760     CLOSE MAINTENANCE-FILE.
+003770 9000-EXIT.
+003780     EXIT.
+
