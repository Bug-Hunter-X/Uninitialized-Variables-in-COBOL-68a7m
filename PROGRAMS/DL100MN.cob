@@ -0,0 +1,629 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    DL100MN.
+000120 AUTHOR.        J. WHITFIELD.
+000130 INSTALLATION.  DAILY LEDGER PROCESSING.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------*
+000170* REMARKS.                                                      *
+000180*   DAILY DRIVER FOR THE DL100 TRANSACTION RUN.  LOADS THE       *
+000190*   DAILY TRANSACTION FEED INTO THE WS-AREA-1/WS-AREA-2 TABLES   *
+000200*   AND THEN PROCESSES THE WHOLE BATCH IN ONE PASS.  CHECKPOINTS *
+000210*   ITS PROGRESS SO AN ABEND MID-RUN DOES NOT COST A FULL RERUN. *
+000220*                                                                *
+000230* MODIFICATION HISTORY.                                         *
+000240*   2026-08-09  JW  INITIAL VERSION.  REPLACED THE TWO BARE      *
+000250*                   PIC X(100) SCRATCH FIELDS AND THEIR LITERAL  *
+000260*                   MOVES WITH A REAL TRANSACTION FEED AND THE   *
+000270*                   DL100TR RECORD LAYOUT.                       *
+000280*   2026-08-09  JW  ADDED THE AUDIT TRAIL - EVERY TIME            *
+000290*                   WS-AREA-1 OR WS-AREA-2 IS SET, A TIMESTAMPED  *
+000300*                   ROW GOES TO THE AUDIT FILE.                  *
+000310*   2026-08-09  JW  ADDED VALIDATION AHEAD OF THE MOVES INTO      *
+000320*                   WS-AREA-1/WS-AREA-2.  BAD TRANSACTIONS ARE    *
+000330*                   ROUTED TO THE EXCEPTION FILE INSTEAD OF       *
+000340*                   FLOWING INTO FURTHER PROCESSING.              *
+000350*   2026-08-09  JW  RESTRUCTURED WS-AREA-1/WS-AREA-2 AS OCCURS    *
+000360*                   TABLES SO A FULL DAY'S TRANSACTIONS LOAD IN   *
+000370*                   ONE PASS INSTEAD OF ONE INVOCATION PER        *
+000380*                   RECORD.  THE RUN IS NOW A LOAD PHASE          *
+000390*                   FOLLOWED BY A TABLE-DRIVEN PROCESS PHASE.     *
+000400*   2026-08-09  JW  ADDED RESTART/CHECKPOINT SUPPORT.  THE LAST   *
+000410*                   RECORD NUMBER LOADED IS COMMITTED TO THE      *
+000420*                   RESTART FILE EVERY WS-CHECKPOINT-INTERVAL     *
+000430*                   RECORDS; ON THE NEXT RUN, RECORDS UP TO THAT  *
+000440*                   MARKER ARE SKIPPED RATHER THAN RELOADED.      *
+000450*   2026-08-09  JW  ADDED 2550-RECONCILE-AREAS TO COMPARE THE     *
+000460*                   PRIMARY/CONTROL CUSTOMER ID AND AMOUNT        *
+000470*                   CARRIED INSIDE TR-PRIMARY-DATA/TR-CONTROL-    *
+000480*                   DATA BEFORE EITHER AREA IS ALLOWED TO REACH   *
+000490*                   THE TABLES.                                   *
+000500*   2026-08-09  JW  ADDED THE EXTRACT FILE.  THE FINAL WS-AREA-1/ *
+000510*                   WS-AREA-2 CONTENT FOR EACH ENTRY IS NOW       *
+000520*                   WRITTEN TO A DOWNSTREAM INTERFACE FILE IN     *
+000530*                   3000-PROCESS-AREA-TABLE.                      *
+000540*   2026-08-09  JW  ADDED THE DL100MT MAINTENANCE FILE LOOKUP.    *
+000550*                   AN ACTIVE MAINTENANCE ROW FOR THE CUSTOMER    *
+000560*                   NOW OVERRIDES THE FEED'S PRIMARY/CONTROL      *
+000570*                   DATA BEFORE IT IS STORED, SO OPERATIONS CAN   *
+000580*                   CORRECT VALUES VIA DL100MU WITHOUT A          *
+000590*                   PROGRAM CHANGE.                                *
+000600*   2026-08-09  JW  ADDED 1050-REINITIALIZE-WORK-AREAS AND        *
+000610*                   BROUGHT EVERY WORKING-STORAGE ITEM IN LINE    *
+000620*                   WITH THE SHOP'S FIELD-LEVEL INITIALIZATION    *
+000630*                   STANDARD (SEE THE BANNER BELOW).  THE OLD     *
+000640*                   TWO-FIELD SPACES FIX ONLY COVERED WS-AREA-1/  *
+000650*                   WS-AREA-2 - IT IS NOW A PROGRAM-WIDE RULE.    *
+000660*   2026-08-09  JW  THE RESTART KEY WAS THE SAME LITERAL AS THE  *
+000670*                   AUDIT RUN-ID TAG, SO THE NEXT ORDINARY RUN    *
+000680*                   READ BACK THE PRIOR RUN'S FINISHED CHECKPOINT *
+000690*                   AND SKIPPED ITS OWN LEADING RECORDS.  ADDED   *
+000700*                   WS-CHECKPOINT-KEY, A DATE-STAMPED KEY         *
+000710*                   DISTINCT FROM WS-RUN-ID, AND HAD 1200-READ-   *
+000720*                   CHECKPOINT ZERO THE LAST-RECORD-NO IT READS   *
+000730*                   BACK WHEN THE ROW IS MARKED JOB COMPLETE.     *
+000740*                   ALSO STOPPED TRUNCATING THE AUDIT/EXCEPTION/  *
+000750*                   EXTRACT FILES ON A RESUMED RUN - THEY ARE     *
+000760*                   NOW OPENED EXTEND RATHER THAN OUTPUT WHENEVER *
+000770*                   THE CHECKPOINT SHOWS RECORDS ALREADY LOADED,  *
+000780*                   SO A RESTART NO LONGER LOSES THE AUDIT TRAIL, *
+000790*                   EXCEPTION RECORDS, OR EXTRACT ROWS FOR        *
+000800*                   RECORDS PROCESSED BEFORE THE RESTART POINT.   *
+000810*   2026-08-09  JW  2650-APPLY-MAINTENANCE-OVERRIDE TESTED        *
+000820*                   MT-INACTIVE TO SKIP AN OVERRIDE, BUT          *
+000830*                   MT-ACTIVE/MT-INACTIVE ARE NOT COMPLEMENTS -   *
+000840*                   AN UNEDITED MT-ACTIVE-SW VALUE MADE BOTH      *
+000850*                   FALSE AND THE OVERRIDE WAS APPLIED ANYWAY.    *
+000860*                   CHANGED THE GUARD TO TEST MT-ACTIVE DIRECTLY  *
+000870*                   AND ADDED A BLANK-OVERRIDE CHECK SO AN        *
+000880*                   ACTIVE ROW WITH NO OVERRIDE VALUE CANNOT      *
+000890*                   REACH WS-AREA-1/WS-AREA-2.                    *
+000900*   2026-08-09  JW  5000-WRITE-EXTRACT-RECORD WAS STAMPING        *
+000910*                   EX-RECORD-NO FROM WS-AREA-1-IDX, A TABLE      *
+000920*                   SUBSCRIPT THAT STARTS OVER AT 1 EVERY RUN -    *
+000930*                   ON A RESTART, WHICH OPENS EXTRACT-FILE EXTEND  *
+000940*                   INSTEAD OF OUTPUT, THIS DUPLICATED RECORD      *
+000950*                   NUMBERS ALREADY WRITTEN BY THE EARLIER PARTIAL *
+000960*                   RUN FOR UNRELATED TRANSACTIONS.  ADDED         *
+000970*                   WS-AREA-1-RECORD-NO TO THE WS-AREA-1-ENTRY     *
+000980*                   TABLE, SET FROM THE ABSOLUTE WS-RECORD-NO IN   *
+000990*                   2700-APPEND-TO-TABLES, AND USE IT HERE INSTEAD *
+001000*                   OF THE SUBSCRIPT.                              *
+001010*--------------------------------------------------------------*
+001020 ENVIRONMENT DIVISION.
+001030 CONFIGURATION SECTION.
+001040 SOURCE-COMPUTER.   IBM-370.
+001050 OBJECT-COMPUTER.   IBM-370.
+001060 INPUT-OUTPUT SECTION.
+001070 FILE-CONTROL.
+001080     SELECT TRANS-FILE ASSIGN TO TRANSIN
+001090         ORGANIZATION IS SEQUENTIAL.
+001100     SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+001110         ORGANIZATION IS SEQUENTIAL.
+001120     SELECT EXCEPTION-FILE ASSIGN TO XCPTOUT
+001130         ORGANIZATION IS SEQUENTIAL.
+001140     SELECT RESTART-FILE ASSIGN TO RESTRT
+001150         ORGANIZATION IS INDEXED
+001160         ACCESS MODE IS RANDOM
+001170         RECORD KEY IS RS-RUN-ID
+001180         FILE STATUS IS WS-RESTART-FILE-STATUS.
+001190     SELECT EXTRACT-FILE ASSIGN TO EXTROUT
+001200         ORGANIZATION IS SEQUENTIAL.
+001210     SELECT MAINTENANCE-FILE ASSIGN TO MAINT
+001220         ORGANIZATION IS INDEXED
+001230         ACCESS MODE IS RANDOM
+001240         RECORD KEY IS MT-CUSTOMER-ID
+001250         FILE STATUS IS WS-MAINT-FILE-STATUS.
+001260 DATA DIVISION.
+001270 FILE SECTION.
+001280 FD  TRANS-FILE
+001290     RECORDING MODE IS F
+001300     LABEL RECORDS ARE STANDARD.
+001310     COPY DL100TR.
+001320 FD  AUDIT-FILE
+001330     RECORDING MODE IS F
+001340     LABEL RECORDS ARE STANDARD.
+001350     COPY DL100AU.
+001360 FD  EXCEPTION-FILE
+001370     RECORDING MODE IS F
+001380     LABEL RECORDS ARE STANDARD.
+001390     COPY DL100XC.
+001400 FD  RESTART-FILE
+001410     LABEL RECORDS ARE STANDARD.
+001420     COPY DL100RS.
+001430 FD  EXTRACT-FILE
+001440     RECORDING MODE IS F
+001450     LABEL RECORDS ARE STANDARD.
+001460     COPY DL100EX.
+001470 FD  MAINTENANCE-FILE
+001480     LABEL RECORDS ARE STANDARD.
+001490     COPY DL100MT.
+001500 WORKING-STORAGE SECTION.
+001510*--------------------------------------------------------------*
+001520* FIELD-LEVEL INITIALIZATION STANDARD.                          *
+001530*   EVERY WORKING-STORAGE ITEM BELOW CARRIES AN EXPLICIT VALUE   *
+001540*   CLAUSE APPROPRIATE TO ITS TYPE - ALPHANUMERIC FIELDS GET     *
+001550*   VALUE SPACES, NUMERIC FIELDS GET VALUE ZERO, AND SWITCHES    *
+001560*   GET A NAMED DEFAULT CONDITION (88-LEVEL) RATHER THAN A BARE  *
+001570*   LITERAL.  ITEMS SUBORDINATE TO A REDEFINES CARRY NO VALUE    *
+001580*   CLAUSE OF THEIR OWN (THE COMPILER DISALLOWS IT) SINCE THE    *
+001590*   REDEFINED ITEM'S VALUE ALREADY COVERS THEIR STORAGE.  FILE   *
+001600*   SECTION RECORDS CARRY NO VALUE CLAUSE EITHER - THEIR CONTENT *
+001610*   IS ESTABLISHED BY READ OR BY EXPLICIT MOVE BEFORE A WRITE.   *
+001620*   1050-REINITIALIZE-WORK-AREAS BELOW RE-ESTABLISHES EVERY ONE  *
+001630*   OF THESE DEFAULTS AT THE TOP OF THE RUN, SO A RERUN OR A     *
+001640*   FUTURE CHANGE THAT CALLS THIS PROGRAM MORE THAN ONCE CANNOT  *
+001650*   INHERIT STATE LEFT OVER FROM A PRIOR INVOCATION.             *
+001660*--------------------------------------------------------------*
+001670* RUN CONTROL SWITCHES AND COUNTERS                             *
+001680*--------------------------------------------------------------*
+001690 01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+001700     88  WS-EOF-REACHED                 VALUE 'Y'.
+001710     88  WS-NOT-EOF                     VALUE 'N'.
+001720 01  WS-REJECT-SW             PIC X(01) VALUE 'N'.
+001730     88  WS-RECORD-REJECTED              VALUE 'Y'.
+001740     88  WS-RECORD-ACCEPTED               VALUE 'N'.
+001750 01  WS-RUN-ID                PIC X(08) VALUE SPACES.
+001760 01  WS-RECORD-NO             PIC 9(09) COMP VALUE ZERO.
+001770 01  WS-TIMESTAMP-FIELDS.
+001780     05  WS-TS-DATE               PIC 9(08) VALUE ZERO.
+001790     05  WS-TS-TIME               PIC 9(08) VALUE ZERO.
+001800*--------------------------------------------------------------*
+001810* VALIDATION INTERFACE FIELDS - SET BY 2500, READ BY 2600       *
+001820*--------------------------------------------------------------*
+001830 01  WS-REJECT-REASON-CODE    PIC X(04) VALUE SPACES.
+001840 01  WS-REJECT-TEXT           PIC X(40) VALUE SPACES.
+001850*--------------------------------------------------------------*
+001860* RESTART / CHECKPOINT CONTROL FIELDS                           *
+001870*--------------------------------------------------------------*
+001880 01  WS-RESTART-FILE-STATUS   PIC X(02) VALUE '00'.
+001890 01  WS-RESTART-ROW-SW        PIC X(01) VALUE 'N'.
+001900     88  WS-RESTART-ROW-EXISTS           VALUE 'Y'.
+001910     88  WS-RESTART-ROW-NEW               VALUE 'N'.
+001920 01  WS-RESTART-LAST-RECORD-NO PIC 9(09) COMP VALUE ZERO.
+001930*--------------------------------------------------------------*
+001940* WS-CHECKPOINT-KEY IS THE RESTART FILE'S RECORD KEY.  IT IS    *
+001950* THE RUN DATE, NOT WS-RUN-ID - WS-RUN-ID IS A FIXED AUDIT TAG  *
+001960* SHARED BY EVERY INVOCATION, SO KEYING THE RESTART ROW ON IT   *
+001970* WOULD LET THE NEXT ORDINARY RUN READ BACK AND HONOR THE PRIOR *
+001980* RUN'S FINISHED CHECKPOINT INSTEAD OF STARTING ITS OWN.        *
+001990*--------------------------------------------------------------*
+002000 01  WS-CHECKPOINT-KEY        PIC X(08) VALUE SPACES.
+002010 01  WS-CHECKPOINT-INTERVAL   PIC 9(05) COMP VALUE 100.
+002020 01  WS-CKPT-DIVIDE-RESULT    PIC 9(09) COMP VALUE ZERO.
+002030 01  WS-CKPT-DIVIDE-REMAINDER PIC 9(09) COMP VALUE ZERO.
+002040*--------------------------------------------------------------*
+002050* WS-AREA-1 / WS-AREA-2 TABLES - ONE ENTRY PER ACCEPTED         *
+002060* TRANSACTION FOR THE RUN, LOADED BY 2000 AND WALKED BY 3000.   *
+002070* THE TWO TABLES ARE LOADED IN LOCKSTEP SO ENTRY (N) OF EACH     *
+002080* ALWAYS COMES FROM THE SAME SOURCE TRANSACTION.                *
+002090*--------------------------------------------------------------*
+002100 01  WS-AREA-1-TABLE.
+002110     05  WS-AREA-1-COUNT          PIC 9(05) COMP VALUE ZERO.
+002120     05  WS-AREA-1-ENTRY OCCURS 1 TO 2000 TIMES
+002130                 DEPENDING ON WS-AREA-1-COUNT
+002140                 INDEXED BY WS-AREA-1-IDX.
+002150         10  WS-AREA-1-RECORD-NO  PIC 9(09) COMP VALUE ZERO.
+002160         10  WS-AREA-1            PIC X(100) VALUE SPACES.
+002170         10  WS-AREA-1-DETAIL REDEFINES WS-AREA-1.
+002180             15  WS-A1-CUSTOMER-ID    PIC X(10).
+002190             15  WS-A1-AMOUNT         PIC 9(09)V99.
+002200             15  FILLER               PIC X(79).
+002210 01  WS-AREA-2-TABLE.
+002220     05  WS-AREA-2-COUNT          PIC 9(05) COMP VALUE ZERO.
+002230     05  WS-AREA-2-ENTRY OCCURS 1 TO 2000 TIMES
+002240                 DEPENDING ON WS-AREA-2-COUNT
+002250                 INDEXED BY WS-AREA-2-IDX.
+002260         10  WS-AREA-2            PIC X(100) VALUE SPACES.
+002270*--------------------------------------------------------------*
+002280* AUDIT INTERFACE FIELDS - SET BEFORE PERFORMING 3100           *
+002290*--------------------------------------------------------------*
+002300 01  WS-AUDIT-AREA-NAME       PIC X(10) VALUE SPACES.
+002310 01  WS-AUDIT-AREA-VALUE      PIC X(100) VALUE SPACES.
+002320*--------------------------------------------------------------*
+002330* MAINTENANCE FILE LOOKUP FIELDS - SET BY 2650, WHICH LETS AN   *
+002340* ACTIVE DL100MT ROW OVERRIDE THE FEED'S PRIMARY/CONTROL DATA   *
+002350* BEFORE IT IS STORED IN WS-AREA-1 / WS-AREA-2.                 *
+002360*--------------------------------------------------------------*
+002370 01  WS-MAINT-FILE-STATUS     PIC X(02) VALUE '00'.
+002380 01  WS-MAINT-FILE-AVAIL-SW   PIC X(01) VALUE 'N'.
+002390     88  WS-MAINT-FILE-AVAILABLE          VALUE 'Y'.
+002400     88  WS-MAINT-FILE-NOT-AVAILABLE      VALUE 'N'.
+002410 01  WS-EFFECTIVE-AREA-1      PIC X(100) VALUE SPACES.
+002420 01  WS-EFFECTIVE-AREA-2      PIC X(100) VALUE SPACES.
+002430 PROCEDURE DIVISION.
+002440*================================================================*
+002450* 0000-MAINLINE-CONTROL                                          *
+002460*================================================================*
+002470 0000-MAINLINE-CONTROL.
+002480     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002490     PERFORM 2000-LOAD-TRANSACTIONS THRU 2000-EXIT
+002500         UNTIL WS-EOF-REACHED.
+002510     PERFORM 3000-PROCESS-AREA-TABLE THRU 3000-EXIT
+002520         VARYING WS-AREA-1-IDX FROM 1 BY 1
+002530         UNTIL WS-AREA-1-IDX > WS-AREA-1-COUNT.
+002540     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002550     GOBACK.
+002560 0000-EXIT.
+002570     EXIT.
+002580*================================================================*
+002590* 1000-INITIALIZE - OPEN FILES, PRIME THE READ, LOAD THE LAST    *
+002600* CHECKPOINT (IF ANY) FOR THIS RUN'S CHECKPOINT KEY              *
+002610*================================================================*
+002620 1000-INITIALIZE.
+002630     PERFORM 1050-REINITIALIZE-WORK-AREAS THRU 1050-EXIT.
+002640     MOVE 'DL100MN' TO WS-RUN-ID.
+002650     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+002660     MOVE WS-TS-DATE TO WS-CHECKPOINT-KEY.
+002670     OPEN INPUT TRANS-FILE.
+002680     PERFORM 1100-OPEN-RESTART-FILE THRU 1100-EXIT.
+002690     PERFORM 1150-OPEN-MAINTENANCE-FILE THRU 1150-EXIT.
+002700     PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT.
+002710     PERFORM 1300-OPEN-OUTPUT-FILES THRU 1300-EXIT.
+002720     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+002730 1000-EXIT.
+002740     EXIT.
+002750*================================================================*
+002760* 1050-REINITIALIZE-WORK-AREAS - RE-APPLY THE PROGRAM'S DEFAULT  *
+002770* VALUES TO EVERY WORKING AREA BEFORE THE RUN STARTS.  THIS IS   *
+002780* THE PRE-PROCESSING STEP REQUIRED BY THE SHOP'S INITIALIZATION  *
+002790* STANDARD - IT DOES NOT RELY ON LOAD-TIME VALUE CLAUSES ALONE.  *
+002800*================================================================*
+002810 1050-REINITIALIZE-WORK-AREAS.
+002820     SET WS-NOT-EOF TO TRUE.
+002830     SET WS-RECORD-ACCEPTED TO TRUE.
+002840     MOVE SPACES TO WS-RUN-ID.
+002850     MOVE ZERO TO WS-RECORD-NO.
+002860     MOVE ZERO TO WS-TS-DATE.
+002870     MOVE ZERO TO WS-TS-TIME.
+002880     MOVE SPACES TO WS-REJECT-REASON-CODE.
+002890     MOVE SPACES TO WS-REJECT-TEXT.
+002900     MOVE '00' TO WS-RESTART-FILE-STATUS.
+002910     SET WS-RESTART-ROW-NEW TO TRUE.
+002920     MOVE ZERO TO WS-RESTART-LAST-RECORD-NO.
+002930     MOVE SPACES TO WS-CHECKPOINT-KEY.
+002940     MOVE 100 TO WS-CHECKPOINT-INTERVAL.
+002950     MOVE ZERO TO WS-CKPT-DIVIDE-RESULT.
+002960     MOVE ZERO TO WS-CKPT-DIVIDE-REMAINDER.
+002970     MOVE ZERO TO WS-AREA-1-COUNT.
+002980     MOVE ZERO TO WS-AREA-2-COUNT.
+002990     MOVE SPACES TO WS-AUDIT-AREA-NAME.
+003000     MOVE SPACES TO WS-AUDIT-AREA-VALUE.
+003010     MOVE '00' TO WS-MAINT-FILE-STATUS.
+003020     SET WS-MAINT-FILE-NOT-AVAILABLE TO TRUE.
+003030     MOVE SPACES TO WS-EFFECTIVE-AREA-1.
+003040     MOVE SPACES TO WS-EFFECTIVE-AREA-2.
+003050 1050-EXIT.
+003060     EXIT.
+003070*================================================================*
+003080* 1100-OPEN-RESTART-FILE - CREATE THE RESTART FILE THE FIRST     *
+003090* TIME THIS CHECKPOINT KEY IS USED                               *
+003100*================================================================*
+003110 1100-OPEN-RESTART-FILE.
+003120     OPEN I-O RESTART-FILE.
+003130     IF WS-RESTART-FILE-STATUS NOT = '00'
+003140         OPEN OUTPUT RESTART-FILE
+003150         CLOSE RESTART-FILE
+003160         OPEN I-O RESTART-FILE
+003170     END-IF.
+003180 1100-EXIT.
+003190     EXIT.
+003200*================================================================*
+003210* 1150-OPEN-MAINTENANCE-FILE - DL100MT IS MAINTAINED ONLINE BY   *
+003220* DL100MU.  IF IT HAS NEVER BEEN CREATED YET, THIS RUN SIMPLY    *
+003230* PROCEEDS WITH NO OVERRIDES RATHER THAN FAILING THE JOB.        *
+003240*================================================================*
+003250 1150-OPEN-MAINTENANCE-FILE.
+003260     OPEN INPUT MAINTENANCE-FILE.
+003270     IF WS-MAINT-FILE-STATUS = '00'
+003280         SET WS-MAINT-FILE-AVAILABLE TO TRUE
+003290     ELSE
+003300         SET WS-MAINT-FILE-NOT-AVAILABLE TO TRUE
+003310     END-IF.
+003320 1150-EXIT.
+003330     EXIT.
+003340*================================================================*
+003350* 1200-READ-CHECKPOINT - FETCH THE LAST RECORD NUMBER            *
+003360* COMMITTED FOR WS-CHECKPOINT-KEY, IF ANY.  A ROW FOUND ALREADY  *
+003370* MARKED JOB COMPLETE BELONGS TO A RUN THAT FINISHED - THIS RUN  *
+003380* STARTS FRESH RATHER THAN TREATING THAT RUN'S LAST RECORD AS    *
+003390* ITS OWN STARTING POINT.                                        *
+003400*================================================================*
+003410 1200-READ-CHECKPOINT.
+003420     MOVE WS-CHECKPOINT-KEY TO RS-RUN-ID.
+003430     MOVE ZERO TO WS-RESTART-LAST-RECORD-NO.
+003440     READ RESTART-FILE
+003450         INVALID KEY
+003460             SET WS-RESTART-ROW-NEW TO TRUE
+003470         NOT INVALID KEY
+003480             SET WS-RESTART-ROW-EXISTS TO TRUE
+003490             IF RS-JOB-NOT-COMPLETE
+003500                 MOVE RS-LAST-RECORD-NO TO
+003510                         WS-RESTART-LAST-RECORD-NO
+003520             END-IF
+003530     END-READ.
+003540 1200-EXIT.
+003550     EXIT.
+003560*================================================================*
+003570* 1300-OPEN-OUTPUT-FILES - A CHECKPOINT ALREADY ON FILE MEANS    *
+003580* THIS RUN IS RESUMING A PRIOR, UNFINISHED RUN FOR TODAY'S KEY - *
+003590* THE AUDIT/EXCEPTION/EXTRACT FILES ARE EXTENDED RATHER THAN     *
+003600* OUTPUT SO THE SIDE EFFECTS ALREADY RECORDED FOR THE SKIPPED    *
+003610* LEADING RECORDS ARE NOT LOST.  A FRESH RUN STILL GETS FRESH    *
+003620* FILES.                                                         *
+003630*================================================================*
+003640 1300-OPEN-OUTPUT-FILES.
+003650     IF WS-RESTART-LAST-RECORD-NO > ZERO
+003660         OPEN EXTEND AUDIT-FILE
+003670         OPEN EXTEND EXCEPTION-FILE
+003680         OPEN EXTEND EXTRACT-FILE
+003690     ELSE
+003700         OPEN OUTPUT AUDIT-FILE
+003710         OPEN OUTPUT EXCEPTION-FILE
+003720         OPEN OUTPUT EXTRACT-FILE
+003730     END-IF.
+003740 1300-EXIT.
+003750     EXIT.
+003760*================================================================*
+003770* 2000-LOAD-TRANSACTIONS - VALIDATE ONE FEED RECORD AND EITHER   *
+003780* APPEND IT TO THE WS-AREA-1/WS-AREA-2 TABLES OR REJECT IT.      *
+003790* RECORDS ALREADY COVERED BY A PRIOR CHECKPOINT ARE SKIPPED.     *
+003800*================================================================*
+003810 2000-LOAD-TRANSACTIONS.
+003820     ADD 1 TO WS-RECORD-NO.
+003830     IF WS-RECORD-NO > WS-RESTART-LAST-RECORD-NO
+003840         PERFORM 2500-VALIDATE-TRANS-DATA THRU 2500-EXIT
+003850         IF NOT WS-RECORD-REJECTED
+003860             PERFORM 2550-RECONCILE-AREAS THRU 2550-EXIT
+003870         END-IF
+003880         IF WS-RECORD-REJECTED
+003890             PERFORM 2600-WRITE-EXCEPTION THRU 2600-EXIT
+003900         ELSE
+003910             PERFORM 2700-APPEND-TO-TABLES THRU 2700-EXIT
+003920         END-IF
+003930         PERFORM 6000-CHECK-CHECKPOINT-DUE THRU 6000-EXIT
+003940     END-IF.
+003950     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+003960 2000-EXIT.
+003970     EXIT.
+003980*================================================================*
+003990* 2100-READ-TRANSACTION                                         *
+004000*================================================================*
+004010 2100-READ-TRANSACTION.
+004020     READ TRANS-FILE
+004030         AT END
+004040             SET WS-EOF-REACHED TO TRUE
+004050     END-READ.
+004060 2100-EXIT.
+004070     EXIT.
+004080*================================================================*
+004090* 2500-VALIDATE-TRANS-DATA - REJECT BLANK OR OUT-OF-RULE DATA    *
+004100* BEFORE IT IS ALLOWED TO REACH WS-AREA-1 / WS-AREA-2.           *
+004110*================================================================*
+004120 2500-VALIDATE-TRANS-DATA.
+004130     SET WS-RECORD-ACCEPTED TO TRUE.
+004140     IF TR-PRIMARY-DATA = SPACES
+004150         SET WS-RECORD-REJECTED TO TRUE
+004160         MOVE 'V001' TO WS-REJECT-REASON-CODE
+004170         MOVE 'PRIMARY DATA AREA IS BLANK' TO WS-REJECT-TEXT
+004180         GO TO 2500-EXIT
+004190     END-IF.
+004200     IF TR-CONTROL-DATA = SPACES
+004210         SET WS-RECORD-REJECTED TO TRUE
+004220         MOVE 'V002' TO WS-REJECT-REASON-CODE
+004230         MOVE 'CONTROL DATA AREA IS BLANK' TO WS-REJECT-TEXT
+004240         GO TO 2500-EXIT
+004250     END-IF.
+004260     IF PD-CUSTOMER-ID = SPACES
+004270         SET WS-RECORD-REJECTED TO TRUE
+004280         MOVE 'V003' TO WS-REJECT-REASON-CODE
+004290         MOVE 'PRIMARY CUSTOMER ID IS BLANK' TO WS-REJECT-TEXT
+004300         GO TO 2500-EXIT
+004310     END-IF.
+004320     IF PD-AMOUNT = ZERO
+004330         SET WS-RECORD-REJECTED TO TRUE
+004340         MOVE 'V004' TO WS-REJECT-REASON-CODE
+004350         MOVE 'PRIMARY AMOUNT IS ZERO' TO WS-REJECT-TEXT
+004360         GO TO 2500-EXIT
+004370     END-IF.
+004380     IF WS-AREA-1-COUNT = 2000
+004390         SET WS-RECORD-REJECTED TO TRUE
+004400         MOVE 'V005' TO WS-REJECT-REASON-CODE
+004410         MOVE 'WS-AREA-1/2 TABLES ARE FULL FOR THIS RUN' TO
+004420                 WS-REJECT-TEXT
+004430         GO TO 2500-EXIT
+004440     END-IF.
+004450 2500-EXIT.
+004460     EXIT.
+004470*================================================================*
+004480* 2550-RECONCILE-AREAS - WS-AREA-1 AND WS-AREA-2 ARE MOVED FROM   *
+004490* INDEPENDENT PARTS OF THE SAME TRANSACTION.  THEY MUST AGREE ON  *
+004500* CUSTOMER ID AND BALANCE ON AMOUNT BEFORE THE TRANSACTION IS     *
+004510* ALLOWED TO REACH FURTHER PROCESSING.                            *
+004520*================================================================*
+004530 2550-RECONCILE-AREAS.
+004540     IF PD-CUSTOMER-ID NOT = CD-CUSTOMER-ID
+004550         SET WS-RECORD-REJECTED TO TRUE
+004560         MOVE 'R001' TO WS-REJECT-REASON-CODE
+004570         MOVE 'AREA-1/AREA-2 CUSTOMER ID MISMATCH' TO
+004580                 WS-REJECT-TEXT
+004590         GO TO 2550-EXIT
+004600     END-IF.
+004610     IF PD-AMOUNT NOT = CD-AMOUNT
+004620         SET WS-RECORD-REJECTED TO TRUE
+004630         MOVE 'R002' TO WS-REJECT-REASON-CODE
+004640         MOVE 'AREA-1/AREA-2 AMOUNT DOES NOT BALANCE' TO
+004650                 WS-REJECT-TEXT
+004660         GO TO 2550-EXIT
+004670     END-IF.
+004680 2550-EXIT.
+004690     EXIT.
+004700*================================================================*
+004710* 2600-WRITE-EXCEPTION - REJECTED TRANSACTION, NOT FURTHER       *
+004720* PROCESSED                                                      *
+004730*================================================================*
+004740 2600-WRITE-EXCEPTION.
+004750     MOVE SPACES TO XC-EXCEPTION-RECORD.
+004760     MOVE WS-RUN-ID TO XC-RUN-ID.
+004770     MOVE WS-RECORD-NO TO XC-RECORD-NO.
+004780     MOVE TR-CUSTOMER-ID TO XC-CUSTOMER-ID.
+004790     MOVE WS-REJECT-REASON-CODE TO XC-REASON-CODE.
+004800     MOVE WS-REJECT-TEXT TO XC-REASON-TEXT.
+004810     MOVE TR-PRIMARY-DATA TO XC-RAW-AREA-1.
+004820     MOVE TR-CONTROL-DATA TO XC-RAW-AREA-2.
+004830     WRITE XC-EXCEPTION-RECORD.
+004840 2600-EXIT.
+004850     EXIT.
+004860*================================================================*
+004870* 2650-APPLY-MAINTENANCE-OVERRIDE - IF AN ACTIVE DL100MT ROW     *
+004880* EXISTS FOR THIS TRANSACTION'S CUSTOMER, ITS OVERRIDE VALUES    *
+004890* REPLACE THE FEED'S PRIMARY/CONTROL DATA BEFORE STORAGE.        *
+004900* RECONCILIATION IN 2550 ALREADY CHECKED THE FEED ITSELF, SO     *
+004910* THE OVERRIDE IS APPLIED HERE RATHER THAN ABOVE.  THE GUARD     *
+004920* BELOW TESTS MT-ACTIVE DIRECTLY RATHER THAN "NOT MT-INACTIVE" - *
+004930* MT-ACTIVE-SW IS OPERATOR-ENTERED, AND MT-ACTIVE/MT-INACTIVE    *
+004940* ARE INDEPENDENT CONDITIONS (EACH TIED TO ONE LITERAL), NOT     *
+004950* COMPLEMENTS - A VALUE OTHER THAN 'Y' OR 'N' MUST NOT BE        *
+004960* TREATED AS ACTIVE.  THE BLANK CHECK GUARDS AGAINST AN ACTIVE   *
+004970* ROW WHOSE OVERRIDE FIELDS WERE NEVER FILLED IN.                *
+004980*================================================================*
+004990 2650-APPLY-MAINTENANCE-OVERRIDE.
+005000     MOVE TR-PRIMARY-DATA TO WS-EFFECTIVE-AREA-1.
+005010     MOVE TR-CONTROL-DATA TO WS-EFFECTIVE-AREA-2.
+005020     IF WS-MAINT-FILE-NOT-AVAILABLE
+005030         GO TO 2650-EXIT
+005040     END-IF.
+005050     MOVE TR-CUSTOMER-ID TO MT-CUSTOMER-ID.
+005060     READ MAINTENANCE-FILE
+005070         INVALID KEY
+005080             GO TO 2650-EXIT
+005090     END-READ.
+005100     IF NOT MT-ACTIVE
+005110         GO TO 2650-EXIT
+005120     END-IF.
+005130     IF MT-AREA-1-OVERRIDE = SPACES OR
+005140             MT-AREA-2-OVERRIDE = SPACES
+005150         GO TO 2650-EXIT
+005160     END-IF.
+005170     MOVE MT-AREA-1-OVERRIDE TO WS-EFFECTIVE-AREA-1.
+005180     MOVE MT-AREA-2-OVERRIDE TO WS-EFFECTIVE-AREA-2.
+005190 2650-EXIT.
+005200     EXIT.
+005210*================================================================*
+005220* 2700-APPEND-TO-TABLES - ADD THE CURRENT TRANSACTION'S          *
+005230* EFFECTIVE PRIMARY/CONTROL DATA AS THE NEXT ENTRY IN            *
+005240* WS-AREA-1/WS-AREA-2                                            *
+005250*================================================================*
+005260 2700-APPEND-TO-TABLES.
+005270     PERFORM 2650-APPLY-MAINTENANCE-OVERRIDE THRU 2650-EXIT.
+005280     ADD 1 TO WS-AREA-1-COUNT.
+005290     SET WS-AREA-1-IDX TO WS-AREA-1-COUNT.
+005300     MOVE WS-RECORD-NO TO WS-AREA-1-RECORD-NO (WS-AREA-1-IDX).
+005310     MOVE WS-EFFECTIVE-AREA-1 TO WS-AREA-1 (WS-AREA-1-IDX).
+005320     MOVE 'WS-AREA-1' TO WS-AUDIT-AREA-NAME.
+005330     MOVE WS-AREA-1 (WS-AREA-1-IDX) TO WS-AUDIT-AREA-VALUE.
+005340     PERFORM 3100-WRITE-AUDIT-RECORD THRU 3100-EXIT.
+005350     ADD 1 TO WS-AREA-2-COUNT.
+005360     SET WS-AREA-2-IDX TO WS-AREA-2-COUNT.
+005370     MOVE WS-EFFECTIVE-AREA-2 TO WS-AREA-2 (WS-AREA-2-IDX).
+005380     MOVE 'WS-AREA-2' TO WS-AUDIT-AREA-NAME.
+005390     MOVE WS-AREA-2 (WS-AREA-2-IDX) TO WS-AUDIT-AREA-VALUE.
+005400     PERFORM 3100-WRITE-AUDIT-RECORD THRU 3100-EXIT.
+005410 2700-EXIT.
+005420     EXIT.
+005430*================================================================*
+005440* 3000-PROCESS-AREA-TABLE - FURTHER PROCESSING, ONE PASS PER     *
+005450* WS-AREA-1(WS-AREA-1-IDX) / WS-AREA-2(WS-AREA-1-IDX) PAIR       *
+005460*================================================================*
+005470 3000-PROCESS-AREA-TABLE.
+005480     PERFORM 5000-WRITE-EXTRACT-RECORD THRU 5000-EXIT.
+005490 3000-EXIT.
+005500     EXIT.
+005510*================================================================*
+005520* 3100-WRITE-AUDIT-RECORD - ONE ROW PER WS-AREA-1/WS-AREA-2 SET  *
+005530*================================================================*
+005540 3100-WRITE-AUDIT-RECORD.
+005550     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+005560     ACCEPT WS-TS-TIME FROM TIME.
+005570     MOVE SPACES TO AU-AUDIT-RECORD.
+005580     MOVE WS-RUN-ID TO AU-RUN-ID.
+005590     MOVE WS-RECORD-NO TO AU-RECORD-NO.
+005600     STRING WS-TS-DATE  DELIMITED BY SIZE
+005610            '-'          DELIMITED BY SIZE
+005620            WS-TS-TIME   DELIMITED BY SIZE
+005630         INTO AU-TIMESTAMP.
+005640     MOVE WS-AUDIT-AREA-NAME TO AU-AREA-NAME.
+005650     MOVE WS-AUDIT-AREA-VALUE TO AU-AREA-VALUE.
+005660     WRITE AU-AUDIT-RECORD.
+005670 3100-EXIT.
+005680     EXIT.
+005690*================================================================*
+005700* 5000-WRITE-EXTRACT-RECORD - CARRY THE FINAL WS-AREA-1/WS-AREA-2 *
+005710* CONTENT FOR THIS ENTRY TO THE DOWNSTREAM EXTRACT FILE           *
+005720*================================================================*
+005730 5000-WRITE-EXTRACT-RECORD.
+005740     MOVE SPACES TO EX-EXTRACT-RECORD.
+005750     MOVE WS-RUN-ID TO EX-RUN-ID.
+005760     MOVE WS-AREA-1-RECORD-NO (WS-AREA-1-IDX) TO EX-RECORD-NO.
+005770     MOVE WS-A1-CUSTOMER-ID (WS-AREA-1-IDX) TO EX-CUSTOMER-ID.
+005780     MOVE WS-A1-AMOUNT (WS-AREA-1-IDX) TO EX-TRANS-AMOUNT.
+005790     MOVE WS-AREA-1 (WS-AREA-1-IDX) TO EX-AREA-1-VALUE.
+005800     MOVE WS-AREA-2 (WS-AREA-1-IDX) TO EX-AREA-2-VALUE.
+005810     WRITE EX-EXTRACT-RECORD.
+005820 5000-EXIT.
+005830     EXIT.
+005840*================================================================*
+005850* 6000-CHECK-CHECKPOINT-DUE - COMMIT A CHECKPOINT EVERY           *
+005860* WS-CHECKPOINT-INTERVAL RECORDS                                 *
+005870*================================================================*
+005880 6000-CHECK-CHECKPOINT-DUE.
+005890     DIVIDE WS-RECORD-NO BY WS-CHECKPOINT-INTERVAL
+005900         GIVING WS-CKPT-DIVIDE-RESULT
+005910         REMAINDER WS-CKPT-DIVIDE-REMAINDER.
+005920     IF WS-CKPT-DIVIDE-REMAINDER = ZERO
+005930         PERFORM 6100-WRITE-CHECKPOINT THRU 6100-EXIT
+005940     END-IF.
+005950 6000-EXIT.
+005960     EXIT.
+005970*================================================================*
+005980* 6100-WRITE-CHECKPOINT - COMMIT WS-RECORD-NO AS THE LAST        *
+005990* RECORD PROCESSED FOR THIS CHECKPOINT KEY                       *
+006000*================================================================*
+006010 6100-WRITE-CHECKPOINT.
+006020     MOVE WS-CHECKPOINT-KEY TO RS-RUN-ID.
+006030     MOVE WS-RECORD-NO TO RS-LAST-RECORD-NO.
+006040     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+006050     ACCEPT WS-TS-TIME FROM TIME.
+006060     MOVE SPACES TO RS-CHECKPOINT-STAMP.
+006070     STRING WS-TS-DATE  DELIMITED BY SIZE
+006080            '-'          DELIMITED BY SIZE
+006090            WS-TS-TIME   DELIMITED BY SIZE
+006100         INTO RS-CHECKPOINT-STAMP.
+006110     SET RS-JOB-NOT-COMPLETE TO TRUE.
+006120     IF WS-RESTART-ROW-EXISTS
+006130         REWRITE RS-RESTART-RECORD
+006140     ELSE
+006150         WRITE RS-RESTART-RECORD
+006160         SET WS-RESTART-ROW-EXISTS TO TRUE
+006170     END-IF.
+006180 6100-EXIT.
+006190     EXIT.
+006200*================================================================*
+006210* 9000-TERMINATE - FINAL CHECKPOINT, MARK THE RUN COMPLETE,      *
+006220* CLOSE FILES                                                    *
+006230*================================================================*
+006240 9000-TERMINATE.
+006250     PERFORM 6100-WRITE-CHECKPOINT THRU 6100-EXIT.
+006260     SET RS-JOB-COMPLETE TO TRUE.
+006270     REWRITE RS-RESTART-RECORD.
+006280     CLOSE TRANS-FILE.
+006290     CLOSE AUDIT-FILE.
+006300     CLOSE EXCEPTION-FILE.
+006310     CLOSE RESTART-FILE.
+006320     CLOSE EXTRACT-FILE.
+006330     IF WS-MAINT-FILE-AVAILABLE
+006340         CLOSE MAINTENANCE-FILE
+006350     END-IF.
+006360 9000-EXIT.
+006370     EXIT.
+
