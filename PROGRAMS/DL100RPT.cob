@@ -0,0 +1,287 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    DL100RPT.
+000120 AUTHOR.        J. WHITFIELD.
+000130 INSTALLATION.  DAILY LEDGER PROCESSING.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------*
+000170* REMARKS.                                                      *
+000180*   END-OF-JOB COMPANION TO DL100MN.  READS THE AUDIT TRAIL AND  *
+000190*   EXCEPTION FILE DL100MN PRODUCED FOR THE RUN AND PRINTS A     *
+000200*   SUMMARY - RECORDS PROCESSED, DISTINCT WS-AREA-1/WS-AREA-2    *
+000210*   VALUES SEEN, AND REJECT COUNT - SO OPERATIONS HAS SOMETHING  *
+000220*   TO LOOK AT BESIDES A WORKING STORAGE DUMP.                   *
+000230*                                                                *
+000240* MODIFICATION HISTORY.                                         *
+000250*   2026-08-09  JW  INITIAL VERSION.                             *
+000260*   2026-08-09  JW  BROUGHT WORKING-STORAGE IN LINE WITH THE     *
+000270*                   SHOP'S FIELD-LEVEL INITIALIZATION STANDARD   *
+000280*                   AND ADDED 1050-REINITIALIZE-WORK-AREAS.      *
+000290*   2026-08-09  JW  SET WS-D1-IDX/WS-D2-IDX TO 1 BEFORE EACH     *
+000300*                   SEARCH - AN INDEX-NAME HAS NO IMPLICIT       *
+000310*                   STARTING VALUE, SO THE DISTINCT-VALUE        *
+000320*                   SEARCHES WERE LEAVING OUT-OF-ORDER REPEATS   *
+000330*                   UNDETECTED AND OVERCOUNTING DISTINCT VALUES. *
+000340*--------------------------------------------------------------*
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER.   IBM-370.
+000380 OBJECT-COMPUTER.   IBM-370.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT AUDIT-FILE ASSIGN TO AUDITIN
+000420         ORGANIZATION IS SEQUENTIAL.
+000430     SELECT EXCEPTION-FILE ASSIGN TO XCPTIN
+000440         ORGANIZATION IS SEQUENTIAL.
+000450     SELECT PRINT-FILE ASSIGN TO RPTOUT
+000460         ORGANIZATION IS SEQUENTIAL.
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  AUDIT-FILE
+000500     RECORDING MODE IS F
+000510     LABEL RECORDS ARE STANDARD.
+000520     COPY DL100AU.
+000530 FD  EXCEPTION-FILE
+000540     RECORDING MODE IS F
+000550     LABEL RECORDS ARE STANDARD.
+000560     COPY DL100XC.
+000570 FD  PRINT-FILE
+000580     RECORDING MODE IS F
+000590     LABEL RECORDS ARE STANDARD.
+000600 01  PR-PRINT-LINE               PIC X(132).
+000610 WORKING-STORAGE SECTION.
+000620*--------------------------------------------------------------*
+000630* FIELD-LEVEL INITIALIZATION STANDARD - SEE DL100MN FOR THE     *
+000640* FULL STATEMENT OF THE RULE.  EVERY ITEM BELOW CARRIES AN      *
+000650* EXPLICIT VALUE CLAUSE, AND 1050-REINITIALIZE-WORK-AREAS       *
+000660* RE-APPLIES THOSE DEFAULTS AT THE TOP OF EVERY RUN.            *
+000670*--------------------------------------------------------------*
+000680* RUN CONTROL SWITCHES AND COUNTERS                             *
+000690*--------------------------------------------------------------*
+000700 01  WS-AUDIT-EOF-SW          PIC X(01) VALUE 'N'.
+000710     88  WS-AUDIT-EOF-REACHED           VALUE 'Y'.
+000720     88  WS-AUDIT-NOT-EOF                VALUE 'N'.
+000730 01  WS-XCPT-EOF-SW           PIC X(01) VALUE 'N'.
+000740     88  WS-XCPT-EOF-REACHED            VALUE 'Y'.
+000750     88  WS-XCPT-NOT-EOF                 VALUE 'N'.
+000760 01  WS-RUN-ID                PIC X(08) VALUE SPACES.
+000770 01  WS-AREA-1-SET-COUNT      PIC 9(09) COMP VALUE ZERO.
+000780 01  WS-AREA-2-SET-COUNT      PIC 9(09) COMP VALUE ZERO.
+000790 01  WS-REJECT-COUNT          PIC 9(09) COMP VALUE ZERO.
+000800*--------------------------------------------------------------*
+000810* DISTINCT-VALUE TABLES - ONE ENTRY PER UNIQUE WS-AREA-1 OR     *
+000820* WS-AREA-2 VALUE SEEN IN THE AUDIT TRAIL FOR THIS RUN.         *
+000830*--------------------------------------------------------------*
+000840 01  WS-DISTINCT-1-TABLE.
+000850     05  WS-DISTINCT-1-COUNT      PIC 9(05) COMP VALUE ZERO.
+000860     05  WS-DISTINCT-1-ENTRY OCCURS 1 TO 2000 TIMES
+000870                 DEPENDING ON WS-DISTINCT-1-COUNT
+000880                 INDEXED BY WS-D1-IDX.
+000890         10  WS-DISTINCT-1-VALUE  PIC X(100) VALUE SPACES.
+000900 01  WS-DISTINCT-2-TABLE.
+000910     05  WS-DISTINCT-2-COUNT      PIC 9(05) COMP VALUE ZERO.
+000920     05  WS-DISTINCT-2-ENTRY OCCURS 1 TO 2000 TIMES
+000930                 DEPENDING ON WS-DISTINCT-2-COUNT
+000940                 INDEXED BY WS-D2-IDX.
+000950         10  WS-DISTINCT-2-VALUE  PIC X(100) VALUE SPACES.
+000960*--------------------------------------------------------------*
+000970* REPORT LINE BUILD AREAS                                       *
+000980*--------------------------------------------------------------*
+000990 01  WS-REPORT-LABEL           PIC X(40) VALUE SPACES.
+001000 01  WS-REPORT-COUNT           PIC ZZZ,ZZZ,ZZ9 VALUE ZERO.
+001010 PROCEDURE DIVISION.
+001020*================================================================*
+001030* 0000-MAINLINE-CONTROL                                          *
+001040*================================================================*
+001050 0000-MAINLINE-CONTROL.
+001060     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001070     PERFORM 2000-READ-AUDIT-RECORDS THRU 2000-EXIT
+001080         UNTIL WS-AUDIT-EOF-REACHED.
+001090     PERFORM 2500-READ-EXCEPTION-RECORDS THRU 2500-EXIT
+001100         UNTIL WS-XCPT-EOF-REACHED.
+001110     PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT.
+001120     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001130     GOBACK.
+001140 0000-EXIT.
+001150     EXIT.
+001160*================================================================*
+001170* 1000-INITIALIZE - OPEN FILES AND PRIME THE READS               *
+001180*================================================================*
+001190 1000-INITIALIZE.
+001200     PERFORM 1050-REINITIALIZE-WORK-AREAS THRU 1050-EXIT.
+001210     MOVE 'DL100RPT' TO WS-RUN-ID.
+001220     OPEN INPUT AUDIT-FILE.
+001230     OPEN INPUT EXCEPTION-FILE.
+001240     OPEN OUTPUT PRINT-FILE.
+001250     PERFORM 2100-READ-AUDIT THRU 2100-EXIT.
+001260     PERFORM 2600-READ-EXCEPTION THRU 2600-EXIT.
+001270 1000-EXIT.
+001280     EXIT.
+001290*================================================================*
+001300* 1050-REINITIALIZE-WORK-AREAS - RE-APPLY THE PROGRAM'S DEFAULT  *
+001310* VALUES TO EVERY WORKING AREA BEFORE THE RUN STARTS.            *
+001320*================================================================*
+001330 1050-REINITIALIZE-WORK-AREAS.
+001340     SET WS-AUDIT-NOT-EOF TO TRUE.
+001350     SET WS-XCPT-NOT-EOF TO TRUE.
+001360     MOVE SPACES TO WS-RUN-ID.
+001370     MOVE ZERO TO WS-AREA-1-SET-COUNT.
+001380     MOVE ZERO TO WS-AREA-2-SET-COUNT.
+001390     MOVE ZERO TO WS-REJECT-COUNT.
+001400     MOVE ZERO TO WS-DISTINCT-1-COUNT.
+001410     MOVE ZERO TO WS-DISTINCT-2-COUNT.
+001420     MOVE SPACES TO WS-REPORT-LABEL.
+001430     MOVE ZERO TO WS-REPORT-COUNT.
+001440 1050-EXIT.
+001450     EXIT.
+001460*================================================================*
+001470* 2000-READ-AUDIT-RECORDS - TALLY ONE AUDIT ROW                  *
+001480*================================================================*
+001490 2000-READ-AUDIT-RECORDS.
+001500     IF AU-AREA-NAME = 'WS-AREA-1'
+001510         ADD 1 TO WS-AREA-1-SET-COUNT
+001520         PERFORM 4000-CHECK-DISTINCT-1 THRU 4000-EXIT
+001530     ELSE
+001540         IF AU-AREA-NAME = 'WS-AREA-2'
+001550             ADD 1 TO WS-AREA-2-SET-COUNT
+001560             PERFORM 4500-CHECK-DISTINCT-2 THRU 4500-EXIT
+001570         END-IF
+001580     END-IF.
+001590     PERFORM 2100-READ-AUDIT THRU 2100-EXIT.
+001600 2000-EXIT.
+001610     EXIT.
+001620*================================================================*
+001630* 2100-READ-AUDIT                                               *
+001640*================================================================*
+001650 2100-READ-AUDIT.
+001660     READ AUDIT-FILE
+001670         AT END
+001680             SET WS-AUDIT-EOF-REACHED TO TRUE
+001690     END-READ.
+001700 2100-EXIT.
+001710     EXIT.
+001720*================================================================*
+001730* 2500-READ-EXCEPTION-RECORDS - TALLY ONE REJECT                 *
+001740*================================================================*
+001750 2500-READ-EXCEPTION-RECORDS.
+001760     ADD 1 TO WS-REJECT-COUNT.
+001770     PERFORM 2600-READ-EXCEPTION THRU 2600-EXIT.
+001780 2500-EXIT.
+001790     EXIT.
+001800*================================================================*
+001810* 2600-READ-EXCEPTION                                           *
+001820*================================================================*
+001830 2600-READ-EXCEPTION.
+001840     READ EXCEPTION-FILE
+001850         AT END
+001860             SET WS-XCPT-EOF-REACHED TO TRUE
+001870     END-READ.
+001880 2600-EXIT.
+001890     EXIT.
+001900*================================================================*
+001910* 3000-PRINT-SUMMARY - WRITE THE END-OF-JOB REPORT               *
+001920*================================================================*
+001930 3000-PRINT-SUMMARY.
+001940     MOVE SPACES TO PR-PRINT-LINE.
+001950     MOVE 'DL100 DAILY TRANSACTION RUN - SUMMARY REPORT' TO
+001960             PR-PRINT-LINE.
+001970     WRITE PR-PRINT-LINE.
+001980     MOVE SPACES TO PR-PRINT-LINE.
+001990     WRITE PR-PRINT-LINE.
+002000     MOVE 'WS-AREA-1 VALUES WRITTEN' TO WS-REPORT-LABEL.
+002010     MOVE WS-AREA-1-SET-COUNT TO WS-REPORT-COUNT.
+002020     PERFORM 3100-WRITE-COUNT-LINE THRU 3100-EXIT.
+002030     MOVE 'WS-AREA-2 VALUES WRITTEN' TO WS-REPORT-LABEL.
+002040     MOVE WS-AREA-2-SET-COUNT TO WS-REPORT-COUNT.
+002050     PERFORM 3100-WRITE-COUNT-LINE THRU 3100-EXIT.
+002060     MOVE 'DISTINCT WS-AREA-1 VALUES SEEN' TO WS-REPORT-LABEL.
+002070     MOVE WS-DISTINCT-1-COUNT TO WS-REPORT-COUNT.
+002080     PERFORM 3100-WRITE-COUNT-LINE THRU 3100-EXIT.
+002090     MOVE 'DISTINCT WS-AREA-2 VALUES SEEN' TO WS-REPORT-LABEL.
+002100     MOVE WS-DISTINCT-2-COUNT TO WS-REPORT-COUNT.
+002110     PERFORM 3100-WRITE-COUNT-LINE THRU 3100-EXIT.
+002120     MOVE 'TRANSACTIONS REJECTED' TO WS-REPORT-LABEL.
+002130     MOVE WS-REJECT-COUNT TO WS-REPORT-COUNT.
+002140     PERFORM 3100-WRITE-COUNT-LINE THRU 3100-EXIT.
+002150 3000-EXIT.
+002160     EXIT.
+002170*================================================================*
+002180* 3100-WRITE-COUNT-LINE                                         *
+002190*================================================================*
+002200 3100-WRITE-COUNT-LINE.
+002210     MOVE SPACES TO PR-PRINT-LINE.
+002220     STRING WS-REPORT-LABEL  DELIMITED BY SIZE
+002230            ' . . . . . . '  DELIMITED BY SIZE
+002240            WS-REPORT-COUNT  DELIMITED BY SIZE
+002250         INTO PR-PRINT-LINE.
+002260     WRITE PR-PRINT-LINE.
+002270 3100-EXIT.
+002280     EXIT.
+002290*================================================================*
+002300* 4000-CHECK-DISTINCT-1 - ADD AU-AREA-VALUE TO THE WS-AREA-1     *
+002310* DISTINCT-VALUE TABLE IF NOT ALREADY PRESENT                    *
+002320*================================================================*
+002330 4000-CHECK-DISTINCT-1.
+002340     IF WS-DISTINCT-1-COUNT = ZERO
+002350         PERFORM 4100-ADD-DISTINCT-1 THRU 4100-EXIT
+002360         GO TO 4000-EXIT
+002370     END-IF.
+002380     SET WS-D1-IDX TO 1.
+002390     SEARCH WS-DISTINCT-1-ENTRY VARYING WS-D1-IDX
+002400         AT END
+002410             PERFORM 4100-ADD-DISTINCT-1 THRU 4100-EXIT
+002420         WHEN WS-DISTINCT-1-VALUE (WS-D1-IDX) = AU-AREA-VALUE
+002430             CONTINUE
+002440     END-SEARCH.
+002450 4000-EXIT.
+002460     EXIT.
+002470*================================================================*
+002480* 4100-ADD-DISTINCT-1                                           *
+002490*================================================================*
+002500 4100-ADD-DISTINCT-1.
+002510     IF WS-DISTINCT-1-COUNT < 2000
+002520         ADD 1 TO WS-DISTINCT-1-COUNT
+002530         SET WS-D1-IDX TO WS-DISTINCT-1-COUNT
+002540         MOVE AU-AREA-VALUE TO WS-DISTINCT-1-VALUE (WS-D1-IDX)
+002550     END-IF.
+002560 4100-EXIT.
+002570     EXIT.
+002580*================================================================*
+002590* 4500-CHECK-DISTINCT-2 - ADD AU-AREA-VALUE TO THE WS-AREA-2     *
+002600* DISTINCT-VALUE TABLE IF NOT ALREADY PRESENT                    *
+002610*================================================================*
+002620 4500-CHECK-DISTINCT-2.
+002630     IF WS-DISTINCT-2-COUNT = ZERO
+002640         PERFORM 4600-ADD-DISTINCT-2 THRU 4600-EXIT
+002650         GO TO 4500-EXIT
+002660     END-IF.
+002670     SET WS-D2-IDX TO 1.
+002680     SEARCH WS-DISTINCT-2-ENTRY VARYING WS-D2-IDX
+002690         AT END
+002700             PERFORM 4600-ADD-DISTINCT-2 THRU 4600-EXIT
+002710         WHEN WS-DISTINCT-2-VALUE (WS-D2-IDX) = AU-AREA-VALUE
+002720             CONTINUE
+002730     END-SEARCH.
+002740 4500-EXIT.
+002750     EXIT.
+002760*================================================================*
+002770* 4600-ADD-DISTINCT-2                                           *
+002780*================================================================*
+002790 4600-ADD-DISTINCT-2.
+002800     IF WS-DISTINCT-2-COUNT < 2000
+002810         ADD 1 TO WS-DISTINCT-2-COUNT
+002820         SET WS-D2-IDX TO WS-DISTINCT-2-COUNT
+002830         MOVE AU-AREA-VALUE TO WS-DISTINCT-2-VALUE (WS-D2-IDX)
+002840     END-IF.
+002850 4600-EXIT.
+002860     EXIT.
+002870*================================================================*
+002880* 9000-TERMINATE - CLOSE FILES                                  *
+002890*================================================================*
+002900 9000-TERMINATE.
+002910     CLOSE AUDIT-FILE.
+002920     CLOSE EXCEPTION-FILE.
+002930     CLOSE PRINT-FILE.
+002940 9000-EXIT.
+002950     EXIT.
+
