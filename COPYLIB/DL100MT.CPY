@@ -0,0 +1,30 @@
+000100*--------------------------------------------------------------*
+000110* DL100MT - AREA-VALUE MAINTENANCE RECORD                      *
+000120*   KEYED BY CUSTOMER ID.  MAINTAINED ONLINE BY DL100MU SO      *
+000130*   OPERATIONS CAN CORRECT THE VALUES THAT FLOW INTO WS-AREA-1  *
+000140*   AND WS-AREA-2 WITHOUT A PROGRAM CHANGE.  WHEN A MATCHING    *
+000150*   ACTIVE ROW EXISTS FOR A CUSTOMER, DL100MN USES IT IN PLACE  *
+000160*   OF THE VALUE CARRIED ON THE DAILY TRANSACTION FEED.  THE    *
+000170*   10-LEVEL REDEFINES LET THE CUSTOMER ID/AMOUNT PAIR CARRIED  *
+000180*   INSIDE EACH OVERRIDE BE VALIDATED BEFORE IT IS STORED - SEE *
+000190*   2250-VALIDATE-MAINTENANCE-INPUT IN DL100MU.                 *
+000200*--------------------------------------------------------------*
+000210 01  MT-MAINTENANCE-RECORD.
+000220     05  MT-CUSTOMER-ID           PIC X(10).
+000230     05  MT-AREA-1-OVERRIDE       PIC X(100).
+000240     05  MT-AREA-1-DETAIL REDEFINES MT-AREA-1-OVERRIDE.
+000250         10  MO1-CUSTOMER-ID      PIC X(10).
+000260         10  MO1-AMOUNT           PIC 9(09)V99.
+000270         10  FILLER               PIC X(79).
+000280     05  MT-AREA-2-OVERRIDE       PIC X(100).
+000290     05  MT-AREA-2-DETAIL REDEFINES MT-AREA-2-OVERRIDE.
+000300         10  MO2-CUSTOMER-ID      PIC X(10).
+000310         10  MO2-AMOUNT           PIC 9(09)V99.
+000320         10  FILLER               PIC X(79).
+000330     05  MT-ACTIVE-SW             PIC X(01).
+000340         88  MT-ACTIVE                VALUE 'Y'.
+000350         88  MT-INACTIVE              VALUE 'N'.
+000360     05  MT-LAST-UPDATE-DATE      PIC 9(08).
+000370     05  MT-LAST-UPDATE-USER      PIC X(08).
+
+
