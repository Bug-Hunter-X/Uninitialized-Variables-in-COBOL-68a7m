@@ -0,0 +1,14 @@
+000100*--------------------------------------------------------------*
+000110* DL100RS - RESTART / CHECKPOINT RECORD                        *
+000120*   ONE ROW PER RUN-ID, REWRITTEN EVERY CHECKPOINT INTERVAL SO  *
+000130*   THE NEXT INVOCATION OF DL100MN CAN SKIP COMPLETED RECORDS.  *
+000140*--------------------------------------------------------------*
+000150 01  RS-RESTART-RECORD.
+000160     05  RS-RUN-ID                PIC X(08).
+000170     05  RS-LAST-RECORD-NO        PIC 9(09).
+000180     05  RS-CHECKPOINT-STAMP      PIC X(26).
+000190     05  RS-JOB-COMPLETE-SW       PIC X(01).
+000200         88  RS-JOB-COMPLETE          VALUE 'Y'.
+000210         88  RS-JOB-NOT-COMPLETE      VALUE 'N'.
+
+
