@@ -0,0 +1,16 @@
+000100*--------------------------------------------------------------*
+000110* DL100EX - DOWNSTREAM EXTRACT INTERFACE RECORD (FIXED WIDTH)  *
+000120*   CARRIES THE FINAL CONTENTS OF WS-AREA-1 / WS-AREA-2 TO THE  *
+000130*   DOWNSTREAM CONSUMER.  LAYOUT IS A CONTROLLED INTERFACE -    *
+000140*   CHANGE ONLY WITH DOWNSTREAM SIGN-OFF.                       *
+000150*--------------------------------------------------------------*
+000160 01  EX-EXTRACT-RECORD.
+000170     05  EX-RUN-ID                PIC X(08).
+000180     05  EX-RECORD-NO             PIC 9(09).
+000190     05  EX-CUSTOMER-ID           PIC X(10).
+000200     05  EX-TRANS-AMOUNT          PIC 9(09)V99.
+000210     05  EX-AREA-1-VALUE          PIC X(100).
+000220     05  EX-AREA-2-VALUE          PIC X(100).
+000230     05  FILLER                   PIC X(20).
+
+
