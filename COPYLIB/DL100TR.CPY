@@ -0,0 +1,25 @@
+000100*--------------------------------------------------------------*
+000110* DL100TR - DAILY TRANSACTION FEED RECORD                      *
+000120*   TR-PRIMARY-DATA FEEDS WS-AREA-1, TR-CONTROL-DATA FEEDS      *
+000130*   WS-AREA-2 IN DL100MN.  THE 10-LEVEL REDEFINES LET THE       *
+000140*   CUSTOMER ID/AMOUNT PAIR CARRIED INSIDE EACH BLOB BE          *
+000150*   VALIDATED AND RECONCILED - SEE 2500-VALIDATE-TRANS-DATA AND  *
+000160*   2550-RECONCILE-AREAS IN DL100MN.                             *
+000170*--------------------------------------------------------------*
+000180 01  TR-TRANS-RECORD.
+000190     05  TR-CUSTOMER-ID          PIC X(10).
+000200     05  TR-TRANS-DATE           PIC 9(08).
+000210     05  TR-TRANS-TYPE           PIC X(02).
+000220     05  TR-TRANS-AMOUNT         PIC S9(09)V99 COMP-3.
+000230     05  TR-PRIMARY-DATA         PIC X(100).
+000240     05  TR-PRIMARY-DETAIL REDEFINES TR-PRIMARY-DATA.
+000250         10  PD-CUSTOMER-ID       PIC X(10).
+000260         10  PD-AMOUNT            PIC 9(09)V99.
+000270         10  FILLER               PIC X(79).
+000280     05  TR-CONTROL-DATA         PIC X(100).
+000290     05  TR-CONTROL-DETAIL REDEFINES TR-CONTROL-DATA.
+000300         10  CD-CUSTOMER-ID       PIC X(10).
+000310         10  CD-AMOUNT            PIC 9(09)V99.
+000320         10  FILLER               PIC X(79).
+000330     05  FILLER                  PIC X(04).
+
