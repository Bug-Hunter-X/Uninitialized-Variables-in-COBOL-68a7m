@@ -0,0 +1,12 @@
+000100*--------------------------------------------------------------*
+000110* DL100AU - AUDIT TRAIL RECORD                                 *
+000120*   ONE ROW WRITTEN EVERY TIME WS-AREA-1 OR WS-AREA-2 IS SET.   *
+000130*--------------------------------------------------------------*
+000140 01  AU-AUDIT-RECORD.
+000150     05  AU-RUN-ID                PIC X(08).
+000160     05  AU-RECORD-NO             PIC 9(09).
+000170     05  AU-TIMESTAMP             PIC X(26).
+000180     05  AU-AREA-NAME             PIC X(10).
+000190     05  AU-AREA-VALUE            PIC X(100).
+
+
