@@ -0,0 +1,15 @@
+000100*--------------------------------------------------------------*
+000110* DL100XC - EXCEPTION REPORT RECORD                            *
+000120*   WRITTEN FOR ANY TRANSACTION FAILING VALIDATION OR           *
+000130*   RECONCILIATION.                                             *
+000140*--------------------------------------------------------------*
+000150 01  XC-EXCEPTION-RECORD.
+000160     05  XC-RUN-ID                PIC X(08).
+000170     05  XC-RECORD-NO             PIC 9(09).
+000180     05  XC-CUSTOMER-ID           PIC X(10).
+000190     05  XC-REASON-CODE           PIC X(04).
+000200     05  XC-REASON-TEXT           PIC X(40).
+000210     05  XC-RAW-AREA-1            PIC X(100).
+000220     05  XC-RAW-AREA-2            PIC X(100).
+
+
